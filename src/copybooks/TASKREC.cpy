@@ -0,0 +1,6 @@
+      *TASK RECORD LAYOUT - shared by TASK-FILE and TASK-ARCHIVE
+           05 TASK-ID                  PIC X(24).
+           05 TASK-DETAILS             PIC X(48).
+           05 TASK-DATE                PIC 9(8).
+           05 TASK-STATUS              PIC 9(1).
+           05 EMPLOYEE-ID              PIC X(12).
