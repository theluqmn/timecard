@@ -12,20 +12,95 @@
                RECORD KEY IS TASK-ID
                FILE STATUS IS SFS-TASK.
 
+           SELECT TIME-LOG-FILE ASSIGN TO "timelog"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS TL-KEY
+               FILE STATUS IS SFS-TIME.
+
+           SELECT TASK-ARCHIVE ASSIGN TO "taskarchive"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS ARC-TASK-ID
+               FILE STATUS IS SFS-ARCHIVE.
+
+           SELECT REPORT-FILE ASSIGN TO "timesheet.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SFS-REPORT.
+
+           SELECT CSV-EXPORT-FILE ASSIGN TO "tasks.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SFS-CSV-EXPORT.
+
+           SELECT CSV-IMPORT-FILE ASSIGN TO "tasks_import.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SFS-CSV-IMPORT.
+
+           SELECT TASK-AUDIT-FILE ASSIGN TO "taskaudit.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SFS-AUDIT.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD TASK-FILE.
        01 TASK-RECORD.
-           05 TASK-ID                  PIC X(24).
-           05 TASK-DETAILS             PIC X(48).
-           05 TASK-DATE                PIC 9(8).
-           05 TASK-STATUS              PIC 9(1).
+           COPY TASKREC.
+
+       FD TASK-ARCHIVE.
+       01 TASK-ARCHIVE-RECORD.
+           COPY TASKREC
+               REPLACING ==TASK-ID== BY ==ARC-TASK-ID==
+                         ==EMPLOYEE-ID== BY ==ARC-EMPLOYEE-ID==
+                         ==TASK-DETAILS== BY ==ARC-TASK-DETAILS==
+                         ==TASK-DATE== BY ==ARC-TASK-DATE==
+                         ==TASK-STATUS== BY ==ARC-TASK-STATUS==.
+
+       FD TIME-LOG-FILE.
+       01 TIME-LOG-RECORD.
+           05 TL-KEY.
+               10 TL-TASK-ID            PIC X(24).
+               10 TL-SEQ                PIC 9(6).
+           05 TL-START-TIME            PIC 9(6).
+           05 TL-START-TIME-R REDEFINES TL-START-TIME.
+               10 TL-START-HH           PIC 9(2).
+               10 TL-START-MM           PIC 9(2).
+               10 TL-START-SS           PIC 9(2).
+           05 TL-STOP-TIME             PIC 9(6).
+           05 TL-STOP-TIME-R REDEFINES TL-STOP-TIME.
+               10 TL-STOP-HH            PIC 9(2).
+               10 TL-STOP-MM            PIC 9(2).
+               10 TL-STOP-SS            PIC 9(2).
+           05 TL-ELAPSED               PIC 9(8).
+           05 TL-DATE                  PIC 9(8).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD PIC X(80).
+
+       FD CSV-EXPORT-FILE.
+       01 CSV-EXPORT-RECORD PIC X(100).
+
+       FD CSV-IMPORT-FILE.
+       01 CSV-IMPORT-RECORD PIC X(100).
+
+       FD TASK-AUDIT-FILE.
+       01 TASK-AUDIT-RECORD PIC X(100).
 
        WORKING-STORAGE SECTION.
       *SYSTEM VARIABLES
        01 CLI-INPUT PIC X(48).         01 CLI-ACCEPT PIC X(48).
        01 SFS-TASK PIC XX.             88 SFS-TASK-NOT-FOUND VALUE "35".
+           88 SFS-TASK-BAD-LAYOUT VALUE "39".
+       01 SFS-TIME PIC XX.             88 SFS-TIME-NOT-FOUND VALUE "35".
+       01 SFS-REPORT PIC XX.
+       01 SFS-CSV-EXPORT PIC XX.
+       01 SFS-CSV-IMPORT PIC XX.
+           88 SFS-CSV-IMPORT-NOT-FOUND VALUE "35".
+       01 SFS-ARCHIVE PIC XX.
+           88 SFS-ARCHIVE-NOT-FOUND VALUE "35".
+           88 SFS-ARCHIVE-BAD-LAYOUT VALUE "39".
+       01 SFS-AUDIT PIC XX.
+           88 SFS-AUDIT-NOT-FOUND VALUE "35".
        01 SYS-CURRENT-DATE PIC 9(8).
        01 SYS-CURRENT-DATE-REDEF REDEFINES SYS-CURRENT-DATE.
            05 SYS-CURRENT-YEAR         PIC 9(4).
@@ -35,6 +110,153 @@
       *TEMPORARY VARIABLES
        01 TP-STR-A PIC X(48).          01 TP-STR-B PIC X(48).
 
+      *CLI COMMAND PARSING
+       01 CLI-CMD PIC X(12).
+       01 CLI-ARGS PIC X(48).
+       01 CLI-PTR PIC 9(3).
+
+      *TASK STATUS VALUES
+       01 WS-STATUS-OPEN PIC 9 VALUE 1.
+       01 WS-STATUS-PROGRESS PIC 9 VALUE 2.
+       01 WS-STATUS-DONE PIC 9 VALUE 3.
+       01 WS-OLD-STATUS PIC 9.
+       01 WS-NEW-STATUS PIC 9.
+       01 WS-STATUS-INPUT PIC X(1).
+       01 WS-STATUS-VALID-FLAG PIC X VALUE "N".
+           88 WS-STATUS-VALID VALUE "Y".
+
+      *CLOCK IN/OUT
+       01 WS-ACTIVE-FLAG PIC X VALUE "N".
+           88 WS-ACTIVE VALUE "Y".
+       01 WS-ACTIVE-TASK-ID PIC X(24).
+       01 WS-ACTIVE-SEQ PIC 9(6).
+       01 WS-NEXT-SEQ PIC 9(6).
+       01 WS-TIME-NOW PIC 9(8).
+       01 WS-TIME-NOW-R REDEFINES WS-TIME-NOW.
+           05 WS-TIME-NOW-HHMMSS       PIC 9(6).
+           05 WS-TIME-NOW-CC           PIC 9(2).
+       01 WS-START-SECS PIC 9(8).
+       01 WS-STOP-SECS PIC 9(8).
+       01 WS-SESSION-ELAPSED PIC 9(8).
+       01 WS-ELAPSED-HOURS PIC 9(4).
+       01 WS-ELAPSED-MINS PIC 9(2).
+       01 WS-ELAPSED-SUM-TASK-ID PIC X(24).
+       01 WS-ELAPSED-SUM-TOTAL PIC 9(8).
+
+      *WEEKLY TIMESHEET REPORT
+       01 WS-REPORT-DATE PIC 9(8).
+       01 WS-REPORT-INT PIC 9(9).
+       01 WS-DOW PIC 9(1).
+       01 WS-WEEK-START-INT PIC 9(9).
+       01 WS-WEEK-END-INT PIC 9(9).
+       01 WS-WEEK-START-DATE PIC 9(8).
+       01 WS-WEEK-END-DATE PIC 9(8).
+       01 WS-RD-IDX PIC 9.
+       01 WS-RD-FOUND-IDX PIC 9.
+       01 WS-REPORT-DAYS.
+           05 WS-REPORT-DAY OCCURS 7 TIMES.
+               10 WS-RD-DATE            PIC 9(8).
+               10 WS-RD-DATE-R REDEFINES WS-RD-DATE.
+                   15 WS-RD-YEAR        PIC 9(4).
+                   15 WS-RD-MONTH       PIC 9(2).
+                   15 WS-RD-DAY         PIC 9(2).
+               10 WS-RD-SECONDS         PIC 9(8).
+               10 WS-RD-COUNT           PIC 9(4).
+               10 WS-RD-SEEN-FLAG       PIC X VALUE "N".
+                   88 WS-RD-SEEN VALUE "Y".
+       01 WS-RD-LAST-TASK-ID PIC X(24).
+       01 WS-WEEK-TOTAL-SECONDS PIC 9(8).
+       01 WS-RPT-LINE.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 WS-RL-DATE                PIC X(12).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 WS-RL-TASKS               PIC X(10).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 WS-RL-HOURS               PIC X(38).
+       01 WS-RPT-TEXT PIC X(80).
+       01 WS-RPT-SCOPE-TEXT PIC X(20).
+
+      *CSV EXPORT/IMPORT
+       01 WS-CSV-COUNT PIC 9(4).
+       01 WS-CSV-DATE PIC X(8).
+       01 WS-CSV-STATUS PIC X(1).
+       01 WS-CSV-EMPLOYEE PIC X(12).
+
+      *ARCHIVE
+       01 WS-ARCHIVE-DAYS PIC 9(4).
+       01 WS-ARCHIVE-CUTOFF-INT PIC 9(9).
+       01 WS-ARCHIVE-CUTOFF-DATE PIC 9(8).
+       01 WS-ARCHIVE-COUNT PIC 9(4).
+
+      *SEARCH/FILTER
+       01 WS-FIND-FROM-INPUT PIC X(8).
+       01 WS-FIND-TO-INPUT PIC X(8).
+       01 WS-FIND-STATUS-INPUT PIC X(1).
+       01 WS-FIND-FROM-DATE PIC 9(8).
+       01 WS-FIND-TO-DATE PIC 9(8).
+       01 WS-FIND-STATUS PIC 9(1).
+
+      *MULTI-USER
+       01 WS-CURRENT-EMPLOYEE-ID PIC X(12).
+       01 WS-SCOPE-ALL-FLAG PIC X VALUE "N".
+           88 WS-SCOPE-ALL VALUE "Y".
+       01 WS-SCOPE-INPUT PIC X(1).
+       01 WS-ARGS-W1 PIC X(12).
+       01 WS-ARGS-W2 PIC X(44).
+       01 WS-ARGS-PTR PIC 9(3).
+
+      *AUDIT TRAIL
+       01 WS-AUDIT-TASK-ID PIC X(24).
+       01 WS-AUDIT-FIELD PIC X(10).
+       01 WS-AUDIT-OLD-STATUS PIC 9(1).
+       01 WS-AUDIT-NEW-STATUS PIC 9(1).
+
+      *TASK LIST SCREEN
+       01 WS-TASK-COUNT PIC 9(4) VALUE 0.
+       01 WS-TASK-MATCH-COUNT PIC 9(6) VALUE 0.
+       01 WS-TASK-TABLE.
+           05 WS-TASK-ENTRY OCCURS 1 TO 500 TIMES
+               DEPENDING ON WS-TASK-COUNT
+               INDEXED BY WS-T-IDX.
+               10 WS-T-ID                 PIC X(24).
+               10 WS-T-DETAILS             PIC X(48).
+               10 WS-T-DATE                PIC 9(8).
+               10 WS-T-DATE-R REDEFINES WS-T-DATE.
+                   15 WS-T-YEAR            PIC 9(4).
+                   15 WS-T-MONTH           PIC 9(2).
+                   15 WS-T-DAY             PIC 9(2).
+               10 WS-T-STATUS              PIC 9(1).
+               10 WS-T-EMPLOYEE            PIC X(12).
+       01 WS-LIST-EOF-FLAG PIC X VALUE "N".
+           88 WS-LIST-EOF VALUE "Y".
+       01 WS-TIMESEQ-EOF-FLAG PIC X VALUE "N".
+           88 WS-TIMESEQ-EOF VALUE "Y".
+       01 WS-SUM-EOF-FLAG PIC X VALUE "N".
+           88 WS-SUM-EOF VALUE "Y".
+       01 WS-PURGE-TASK-ID PIC X(24).
+       01 WS-PURGE-EOF-FLAG PIC X VALUE "N".
+           88 WS-PURGE-EOF VALUE "Y".
+       01 WS-LIST-DONE-FLAG PIC X VALUE "N".
+           88 WS-LIST-DONE VALUE "Y".
+       01 WS-LIST-KEY PIC X(8).
+       01 WS-PAGE-SIZE PIC 9(4) VALUE 20.
+       01 WS-CUR-PAGE PIC 9(4) VALUE 1.
+       01 WS-TOTAL-PAGES PIC 9(4) VALUE 1.
+       01 WS-PAGE-START PIC 9(4).
+       01 WS-PAGE-END PIC 9(4).
+       01 WS-LIST-STATUS-TEXT PIC X(12).
+       01 WS-LIST-LINE.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 WS-LL-ID                 PIC X(12).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 WS-LL-DATE                PIC X(10).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 WS-LL-STATUS              PIC X(12).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 WS-LL-EMPLOYEE            PIC X(10).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 WS-LL-DETAILS             PIC X(14).
+
       *ANSI FORMATTING
        01 ESC PIC X(2) VALUE X'1B5B'.  01 RES PIC X(2) VALUE "0m".
        01 UND PIC X(2) VALUE "4;".     01 BLD PIC X(2) VALUE "1;".
@@ -66,11 +288,56 @@
                OPEN OUTPUT TASK-FILE
                CLOSE TASK-FILE
                DISPLAY ESC GRN "[/] Task file was created." ESC RES
+           ELSE IF SFS-TASK-BAD-LAYOUT THEN
+               DISPLAY ESC RED
+                   "[!] 'tasks' was built with an older record layout "
+                   "and can't be opened." ESC RES
+               DISPLAY ESC RED
+                   "    Re-run this program's prior build, 'export' to "
+                   "tasks.csv, remove 'tasks', then 'import' it back."
+                   ESC RES
+               CLOSE TASK-FILE
+               STOP RUN
            ELSE
                DISPLAY ESC BLU "[i] Task file located." ESC RES
            END-IF.
            CLOSE TASK-FILE.
 
+           OPEN INPUT TASK-ARCHIVE.
+           IF SFS-ARCHIVE-BAD-LAYOUT THEN
+               DISPLAY ESC RED
+                   "[!] 'taskarchive' was built with an older record "
+                   "layout and can't be opened." ESC RES
+               DISPLAY ESC RED
+                   "    Migrate it the same way as 'tasks' before "
+                   "continuing." ESC RES
+               CLOSE TASK-ARCHIVE
+               STOP RUN
+           ELSE IF SFS-ARCHIVE-NOT-FOUND THEN
+               OPEN OUTPUT TASK-ARCHIVE
+               CLOSE TASK-ARCHIVE
+           END-IF.
+           CLOSE TASK-ARCHIVE.
+
+           OPEN INPUT TIME-LOG-FILE.
+           IF SFS-TIME-NOT-FOUND THEN
+               OPEN OUTPUT TIME-LOG-FILE
+               CLOSE TIME-LOG-FILE
+           END-IF.
+           CLOSE TIME-LOG-FILE.
+
+           OPEN INPUT TASK-AUDIT-FILE.
+           IF SFS-AUDIT-NOT-FOUND THEN
+               OPEN OUTPUT TASK-AUDIT-FILE
+               CLOSE TASK-AUDIT-FILE
+           END-IF.
+           CLOSE TASK-AUDIT-FILE.
+
+           DISPLAY "Employee ID: " WITH NO ADVANCING.
+           ACCEPT WS-CURRENT-EMPLOYEE-ID.
+           DISPLAY ESC BLU "[i] Logged in as "
+               FUNCTION TRIM(WS-CURRENT-EMPLOYEE-ID) ESC RES.
+
            DISPLAY ESC GRN "Timecard is ready" ESC RES.
            DISPLAY " ".
 
@@ -80,14 +347,49 @@
            MOVE FUNCTION LOWER-CASE(CLI-ACCEPT) TO CLI-INPUT.
            CALL "CLI-CLEAR".
 
-           IF CLI-INPUT = "exit" THEN
-               DISPLAY ESC BLU "[i] Exiting..." ESC RES
-           ELSE IF CLI-INPUT  = "help" THEN
-               PERFORM SCREEN-HELP
-           ELSE
-               DISPLAY ESC RED "[!] Unknown command!" ESC RES
+           MOVE SPACES TO CLI-CMD CLI-ARGS.
+           MOVE 1 TO CLI-PTR.
+           UNSTRING CLI-INPUT DELIMITED BY SPACE
+               INTO CLI-CMD
+               WITH POINTER CLI-PTR
+           END-UNSTRING.
+           IF CLI-PTR <= LENGTH OF CLI-INPUT THEN
+               MOVE CLI-INPUT(CLI-PTR:) TO CLI-ARGS
            END-IF.
-       
+
+           EVALUATE CLI-CMD
+               WHEN "exit"
+                   DISPLAY ESC BLU "[i] Exiting..." ESC RES
+               WHEN "help"
+                   PERFORM SCREEN-HELP
+               WHEN "add"
+                   PERFORM ADD-TASK
+               WHEN "edit"
+                   PERFORM EDIT-TASK
+               WHEN "delete"
+                   PERFORM DELETE-TASK
+               WHEN "done"
+                   PERFORM DONE-TASK
+               WHEN "list"
+                   PERFORM LIST-TASKS
+               WHEN "start"
+                   PERFORM START-CLOCK
+               WHEN "stop"
+                   PERFORM STOP-CLOCK
+               WHEN "report"
+                   PERFORM WEEKLY-REPORT
+               WHEN "export"
+                   PERFORM EXPORT-TASKS
+               WHEN "import"
+                   PERFORM IMPORT-TASKS
+               WHEN "archive"
+                   PERFORM ARCHIVE-TASKS
+               WHEN "find"
+                   PERFORM FIND-TASKS
+               WHEN OTHER
+                   DISPLAY ESC RED "[!] Unknown command!" ESC RES
+           END-EVALUATE.
+
        CLI-HEADER.
            DISPLAY "  Timecard                                        "
            "   "
@@ -105,15 +407,974 @@
            ESC RES
            "             │".
            CALL "BORDER-EMPTY".
-           DISPLAY 
+           DISPLAY
+           "│ Note: list/report/find/export default to your employee;"
+           "       │".
+           DISPLAY
+           "│ add 'all' to include every employee"
+           "                           │".
+           CALL "BORDER-EMPTY".
+           DISPLAY
            "│ - 'help'           - Displays this message       "
            "             │".
-           DISPLAY 
+           DISPLAY
            "│ - 'exit'           - Exits the program           "
            "             │".
+           DISPLAY
+           "│ - 'add'            - Adds a new task             "
+           "             │".
+           DISPLAY
+           "│ - 'edit'           - Edits an existing task      "
+           "             │".
+           DISPLAY
+           "│ - 'delete'         - Deletes a task              "
+           "             │".
+           DISPLAY
+           "│ - 'done'           - Marks a task as done        "
+           "             │".
+           DISPLAY
+           "│ - 'list'           - Lists tasks (list date/status)"
+           "           │".
+           DISPLAY
+           "│ - 'start <id>'     - Clocks in on a task         "
+           "             │".
+           DISPLAY
+           "│ - 'stop'           - Clocks out of the active task"
+           "            │".
+           DISPLAY
+           "│ - 'report'         - Weekly timesheet for payroll"
+           "             │".
+           DISPLAY
+           "│ - 'export'         - Exports tasks to tasks.csv  "
+           "             │".
+           DISPLAY
+           "│ - 'import'         - Imports tasks_import.csv    "
+           "             │".
+           DISPLAY
+           "│ - 'archive'        - Archives tasks done >N days old"
+           "          │".
+           DISPLAY
+           "│ - 'find'           - Searches tasks by date/status"
+           "            │".
            CALL "BORDER-BOT".
 
+       ADD-TASK.
+           OPEN I-O TASK-FILE.
+           DISPLAY "Task ID: " WITH NO ADVANCING.
+           ACCEPT TASK-ID.
+           DISPLAY "Details: " WITH NO ADVANCING.
+           ACCEPT TASK-DETAILS.
+           DISPLAY "Date (YYYYMMDD): " WITH NO ADVANCING.
+           ACCEPT TASK-DATE.
+           MOVE WS-STATUS-OPEN TO TASK-STATUS.
+           MOVE WS-CURRENT-EMPLOYEE-ID TO EMPLOYEE-ID.
+
+           WRITE TASK-RECORD
+               INVALID KEY
+                   DISPLAY ESC RED "[!] Task ID already exists!" ESC RES
+               NOT INVALID KEY
+                   DISPLAY ESC GRN "[/] Task added." ESC RES
+                   MOVE TASK-ID TO WS-AUDIT-TASK-ID
+                   MOVE "created" TO WS-AUDIT-FIELD
+                   MOVE 0 TO WS-AUDIT-OLD-STATUS
+                   MOVE TASK-STATUS TO WS-AUDIT-NEW-STATUS
+                   PERFORM WRITE-AUDIT-ROW
+           END-WRITE.
+           CLOSE TASK-FILE.
+
+       EDIT-TASK.
+           OPEN I-O TASK-FILE.
+           DISPLAY "Task ID: " WITH NO ADVANCING.
+           ACCEPT TASK-ID.
+
+           READ TASK-FILE
+               INVALID KEY
+                   DISPLAY ESC RED "[!] Task not found!" ESC RES
+               NOT INVALID KEY
+                   PERFORM EDIT-TASK-FIELDS
+           END-READ.
+           CLOSE TASK-FILE.
+
+       EDIT-TASK-FIELDS.
+           MOVE TASK-STATUS TO WS-OLD-STATUS.
+           DISPLAY "Details: " WITH NO ADVANCING.
+           ACCEPT TASK-DETAILS.
+           DISPLAY "Date (YYYYMMDD): " WITH NO ADVANCING.
+           ACCEPT TASK-DATE.
+           DISPLAY "Status [1=Open 2=In Progress 3=Done, blank=keep]: "
+               WITH NO ADVANCING.
+           MOVE SPACE TO WS-STATUS-INPUT.
+           ACCEPT WS-STATUS-INPUT.
+
+           IF WS-STATUS-INPUT NOT = SPACE THEN
+               MOVE WS-STATUS-INPUT TO WS-NEW-STATUS
+               PERFORM VALIDATE-STATUS-TRANSITION
+               IF WS-STATUS-VALID THEN
+                   MOVE WS-NEW-STATUS TO TASK-STATUS
+               ELSE
+                   DISPLAY ESC RED "[!] Invalid status transition!"
+                       ESC RES
+                   MOVE WS-OLD-STATUS TO TASK-STATUS
+               END-IF
+           END-IF.
+
+           REWRITE TASK-RECORD
+               INVALID KEY
+                   DISPLAY ESC RED "[!] Unable to update task!" ESC RES
+               NOT INVALID KEY
+                   DISPLAY ESC GRN "[/] Task updated." ESC RES
+                   MOVE TASK-ID TO WS-AUDIT-TASK-ID
+                   MOVE "edit" TO WS-AUDIT-FIELD
+                   MOVE WS-OLD-STATUS TO WS-AUDIT-OLD-STATUS
+                   MOVE TASK-STATUS TO WS-AUDIT-NEW-STATUS
+                   PERFORM WRITE-AUDIT-ROW
+           END-REWRITE.
+
+       DELETE-TASK.
+           OPEN I-O TASK-FILE.
+           DISPLAY "Task ID: " WITH NO ADVANCING.
+           ACCEPT TASK-ID.
+
+           READ TASK-FILE
+               INVALID KEY
+                   DISPLAY ESC RED "[!] Task not found!" ESC RES
+               NOT INVALID KEY
+                   MOVE TASK-ID TO WS-AUDIT-TASK-ID
+                   MOVE TASK-STATUS TO WS-AUDIT-OLD-STATUS
+                   MOVE TASK-ID TO WS-PURGE-TASK-ID
+                   DELETE TASK-FILE RECORD
+                       INVALID KEY
+                           DISPLAY ESC RED
+                               "[!] Unable to delete task!" ESC RES
+                       NOT INVALID KEY
+                           DISPLAY ESC GRN "[/] Task deleted." ESC RES
+                           MOVE "deleted" TO WS-AUDIT-FIELD
+                           MOVE 0 TO WS-AUDIT-NEW-STATUS
+                           PERFORM WRITE-AUDIT-ROW
+                           PERFORM PURGE-TASK-TIME-LOG
+                   END-DELETE
+           END-READ.
+           CLOSE TASK-FILE.
+
+       DONE-TASK.
+           OPEN I-O TASK-FILE.
+           DISPLAY "Task ID: " WITH NO ADVANCING.
+           ACCEPT TASK-ID.
+
+           READ TASK-FILE
+               INVALID KEY
+                   DISPLAY ESC RED "[!] Task not found!" ESC RES
+               NOT INVALID KEY
+                   MOVE TASK-STATUS TO WS-OLD-STATUS
+                   MOVE WS-STATUS-DONE TO WS-NEW-STATUS
+                   PERFORM VALIDATE-STATUS-TRANSITION
+                   IF WS-STATUS-VALID THEN
+                       MOVE WS-STATUS-DONE TO TASK-STATUS
+                       REWRITE TASK-RECORD
+                           INVALID KEY
+                             DISPLAY ESC RED
+                               "[!] Unable to update task!" ESC RES
+                           NOT INVALID KEY
+                             DISPLAY ESC GRN
+                               "[/] Task marked as done." ESC RES
+                             MOVE TASK-ID TO WS-AUDIT-TASK-ID
+                             MOVE "done" TO WS-AUDIT-FIELD
+                             MOVE WS-OLD-STATUS TO WS-AUDIT-OLD-STATUS
+                             MOVE WS-STATUS-DONE TO WS-AUDIT-NEW-STATUS
+                             PERFORM WRITE-AUDIT-ROW
+                       END-REWRITE
+                   ELSE
+                       DISPLAY ESC RED
+                           "[!] Invalid status transition!" ESC RES
+                   END-IF
+           END-READ.
+           CLOSE TASK-FILE.
+
+       VALIDATE-STATUS-TRANSITION.
+           MOVE "N" TO WS-STATUS-VALID-FLAG.
+           IF WS-NEW-STATUS >= WS-STATUS-OPEN AND
+              WS-NEW-STATUS <= WS-STATUS-DONE THEN
+               EVALUATE TRUE
+                   WHEN WS-OLD-STATUS = WS-NEW-STATUS
+                       MOVE "Y" TO WS-STATUS-VALID-FLAG
+                   WHEN WS-OLD-STATUS = 0 AND
+                        WS-NEW-STATUS = WS-STATUS-OPEN
+                       MOVE "Y" TO WS-STATUS-VALID-FLAG
+                   WHEN WS-OLD-STATUS = WS-STATUS-OPEN AND
+                        WS-NEW-STATUS = WS-STATUS-PROGRESS
+                       MOVE "Y" TO WS-STATUS-VALID-FLAG
+                   WHEN WS-OLD-STATUS = WS-STATUS-PROGRESS AND
+                        WS-NEW-STATUS = WS-STATUS-DONE
+                       MOVE "Y" TO WS-STATUS-VALID-FLAG
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       WRITE-AUDIT-ROW.
+           OPEN EXTEND TASK-AUDIT-FILE.
+           MOVE SPACES TO TASK-AUDIT-RECORD.
+           STRING FUNCTION TRIM(WS-AUDIT-TASK-ID) DELIMITED SIZE
+               "," DELIMITED SIZE
+               FUNCTION TRIM(WS-AUDIT-FIELD) DELIMITED SIZE
+               "," DELIMITED SIZE
+               WS-AUDIT-OLD-STATUS DELIMITED SIZE
+               "," DELIMITED SIZE
+               WS-AUDIT-NEW-STATUS DELIMITED SIZE
+               "," DELIMITED SIZE
+               SYS-CURRENT-DATE DELIMITED SIZE
+               INTO TASK-AUDIT-RECORD
+           END-STRING.
+           WRITE TASK-AUDIT-RECORD.
+           CLOSE TASK-AUDIT-FILE.
+
+       PARSE-SCOPE-ARGS.
+           MOVE SPACES TO WS-ARGS-W1 WS-ARGS-W2.
+           MOVE 1 TO WS-ARGS-PTR.
+           UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-ARGS-W1
+               WITH POINTER WS-ARGS-PTR
+           END-UNSTRING.
+           IF WS-ARGS-PTR <= LENGTH OF CLI-ARGS THEN
+               MOVE CLI-ARGS(WS-ARGS-PTR:) TO WS-ARGS-W2
+           END-IF.
+           IF WS-ARGS-W1 = "all" THEN
+               MOVE "Y" TO WS-SCOPE-ALL-FLAG
+               MOVE WS-ARGS-W2 TO WS-ARGS-W1
+           ELSE
+               MOVE "N" TO WS-SCOPE-ALL-FLAG
+           END-IF.
+
+       LIST-TASKS.
+           MOVE 0 TO WS-TASK-COUNT.
+           MOVE 0 TO WS-TASK-MATCH-COUNT.
+           MOVE "N" TO WS-LIST-EOF-FLAG.
+           PERFORM PARSE-SCOPE-ARGS.
+           OPEN INPUT TASK-FILE.
+           MOVE LOW-VALUES TO TASK-ID.
+           START TASK-FILE KEY IS NOT LESS THAN TASK-ID
+               INVALID KEY
+                   SET WS-LIST-EOF TO TRUE
+           END-START.
+
+           PERFORM UNTIL WS-LIST-EOF
+               READ TASK-FILE NEXT RECORD
+                   AT END
+                       SET WS-LIST-EOF TO TRUE
+                   NOT AT END
+                       IF WS-SCOPE-ALL OR
+                          EMPLOYEE-ID = WS-CURRENT-EMPLOYEE-ID THEN
+                           ADD 1 TO WS-TASK-MATCH-COUNT
+                           IF WS-TASK-COUNT < 500 THEN
+                               ADD 1 TO WS-TASK-COUNT
+                               MOVE TASK-ID
+                                   TO WS-T-ID(WS-TASK-COUNT)
+                               MOVE TASK-DETAILS
+                                   TO WS-T-DETAILS(WS-TASK-COUNT)
+                               MOVE TASK-DATE
+                                   TO WS-T-DATE(WS-TASK-COUNT)
+                               MOVE TASK-STATUS
+                                   TO WS-T-STATUS(WS-TASK-COUNT)
+                               MOVE EMPLOYEE-ID
+                                   TO WS-T-EMPLOYEE(WS-TASK-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TASK-FILE.
+
+           IF WS-TASK-MATCH-COUNT > 500 THEN
+               DISPLAY ESC YEL "[!] Showing first 500 of "
+                   WS-TASK-MATCH-COUNT " matching task(s)." ESC RES
+           END-IF.
+
+           IF WS-ARGS-W1 = "date" THEN
+               SORT WS-TASK-ENTRY ASCENDING KEY WS-T-DATE
+           ELSE IF WS-ARGS-W1 = "status" THEN
+               SORT WS-TASK-ENTRY ASCENDING KEY WS-T-STATUS
+           END-IF.
+
+           PERFORM PAGINATE-TASK-TABLE.
+
+       PAGINATE-TASK-TABLE.
+           IF WS-TASK-COUNT = 0 THEN
+               MOVE 1 TO WS-TOTAL-PAGES
+           ELSE
+               COMPUTE WS-TOTAL-PAGES =
+                   (WS-TASK-COUNT + WS-PAGE-SIZE - 1) / WS-PAGE-SIZE
+           END-IF.
+           MOVE 1 TO WS-CUR-PAGE.
+           MOVE "N" TO WS-LIST-DONE-FLAG.
+
+           PERFORM RENDER-LIST-PAGE.
+           PERFORM UNTIL WS-LIST-DONE
+               DISPLAY "[list] n=next p=prev q=quit > "
+                   WITH NO ADVANCING
+               ACCEPT WS-LIST-KEY
+               MOVE FUNCTION LOWER-CASE(WS-LIST-KEY) TO WS-LIST-KEY
+               CALL "CLI-CLEAR"
+               EVALUATE WS-LIST-KEY(1:1)
+                   WHEN "n"
+                       IF WS-CUR-PAGE < WS-TOTAL-PAGES THEN
+                           ADD 1 TO WS-CUR-PAGE
+                       END-IF
+                       PERFORM RENDER-LIST-PAGE
+                   WHEN "p"
+                       IF WS-CUR-PAGE > 1 THEN
+                           SUBTRACT 1 FROM WS-CUR-PAGE
+                       END-IF
+                       PERFORM RENDER-LIST-PAGE
+                   WHEN "q"
+                       SET WS-LIST-DONE TO TRUE
+                   WHEN OTHER
+                       PERFORM RENDER-LIST-PAGE
+               END-EVALUATE
+           END-PERFORM.
+
+       RENDER-LIST-PAGE.
+           COMPUTE WS-PAGE-START = (WS-CUR-PAGE - 1) * WS-PAGE-SIZE + 1.
+           COMPUTE WS-PAGE-END = WS-CUR-PAGE * WS-PAGE-SIZE.
+           IF WS-PAGE-END > WS-TASK-COUNT THEN
+               MOVE WS-TASK-COUNT TO WS-PAGE-END
+           END-IF.
+
+           CALL "BORDER-TOP".
+           MOVE "TASK ID" TO WS-LL-ID.
+           MOVE "DATE" TO WS-LL-DATE.
+           MOVE "STATUS" TO WS-LL-STATUS.
+           IF WS-SCOPE-ALL THEN
+               MOVE "EMPLOYEE" TO WS-LL-EMPLOYEE
+           ELSE
+               MOVE SPACES TO WS-LL-EMPLOYEE
+           END-IF.
+           MOVE "DETAILS" TO WS-LL-DETAILS.
+           DISPLAY "│" ESC UND BLD WHT WS-LIST-LINE ESC RES "│".
+           CALL "BORDER-EMPTY".
+
+           IF WS-TASK-COUNT = 0 THEN
+               MOVE "(no tasks)" TO WS-LL-ID
+               MOVE SPACES TO WS-LL-DATE WS-LL-STATUS WS-LL-EMPLOYEE
+                   WS-LL-DETAILS
+               DISPLAY "│" WS-LIST-LINE "│"
+           ELSE
+               PERFORM VARYING WS-T-IDX FROM WS-PAGE-START BY 1
+                   UNTIL WS-T-IDX > WS-PAGE-END
+                   PERFORM RENDER-LIST-ROW
+               END-PERFORM
+           END-IF.
+
+           CALL "BORDER-EMPTY".
+           MOVE SPACES TO WS-LL-ID WS-LL-DATE WS-LL-STATUS
+               WS-LL-EMPLOYEE WS-LL-DETAILS.
+           STRING "Page " DELIMITED SIZE
+               WS-CUR-PAGE DELIMITED SIZE
+               "/" DELIMITED SIZE
+               WS-TOTAL-PAGES DELIMITED SIZE
+               INTO WS-LL-ID
+           END-STRING.
+           DISPLAY "│" WS-LIST-LINE "│".
+           CALL "BORDER-BOT".
+
+       RENDER-LIST-ROW.
+           MOVE WS-T-ID(WS-T-IDX) TO WS-LL-ID.
+           STRING WS-T-YEAR(WS-T-IDX) "/" WS-T-MONTH(WS-T-IDX) "/"
+               WS-T-DAY(WS-T-IDX) DELIMITED SIZE INTO WS-LL-DATE
+           END-STRING.
+           EVALUATE WS-T-STATUS(WS-T-IDX)
+               WHEN 1 MOVE "Open" TO WS-LL-STATUS
+               WHEN 2 MOVE "In Progress" TO WS-LL-STATUS
+               WHEN 3 MOVE "Done" TO WS-LL-STATUS
+               WHEN OTHER MOVE "Unknown" TO WS-LL-STATUS
+           END-EVALUATE.
+           IF WS-SCOPE-ALL THEN
+               MOVE WS-T-EMPLOYEE(WS-T-IDX) TO WS-LL-EMPLOYEE
+           ELSE
+               MOVE SPACES TO WS-LL-EMPLOYEE
+           END-IF.
+           MOVE WS-T-DETAILS(WS-T-IDX) TO WS-LL-DETAILS.
+           DISPLAY "│" WS-LIST-LINE "│".
+
+       START-CLOCK.
+           IF CLI-ARGS = SPACES THEN
+               DISPLAY ESC RED "[!] Usage: start <task-id>" ESC RES
+           ELSE IF WS-ACTIVE THEN
+               DISPLAY ESC RED "[!] Already clocked in on "
+                   FUNCTION TRIM(WS-ACTIVE-TASK-ID) "!" ESC RES
+           ELSE
+               MOVE CLI-ARGS TO WS-ACTIVE-TASK-ID
+               OPEN INPUT TASK-FILE
+               MOVE WS-ACTIVE-TASK-ID TO TASK-ID
+               READ TASK-FILE
+                   INVALID KEY
+                       DISPLAY ESC RED "[!] Task not found!" ESC RES
+                   NOT INVALID KEY
+                       PERFORM START-CLOCK-RECORD
+               END-READ
+               CLOSE TASK-FILE
+           END-IF.
+
+       START-CLOCK-RECORD.
+           PERFORM FIND-NEXT-TIME-SEQ.
+           OPEN I-O TIME-LOG-FILE.
+           MOVE WS-ACTIVE-TASK-ID TO TL-TASK-ID.
+           MOVE WS-NEXT-SEQ TO TL-SEQ WS-ACTIVE-SEQ.
+           ACCEPT WS-TIME-NOW FROM TIME.
+           MOVE WS-TIME-NOW-HHMMSS TO TL-START-TIME.
+           MOVE 0 TO TL-STOP-TIME TL-ELAPSED.
+           MOVE SYS-CURRENT-DATE TO TL-DATE.
+           WRITE TIME-LOG-RECORD
+               INVALID KEY
+                   DISPLAY ESC RED "[!] Unable to clock in!" ESC RES
+               NOT INVALID KEY
+                   SET WS-ACTIVE TO TRUE
+                   DISPLAY ESC GRN "[/] Clocked in on "
+                       FUNCTION TRIM(WS-ACTIVE-TASK-ID) "." ESC RES
+           END-WRITE.
+           CLOSE TIME-LOG-FILE.
+
+       FIND-NEXT-TIME-SEQ.
+           MOVE 0 TO WS-NEXT-SEQ.
+           OPEN INPUT TIME-LOG-FILE.
+           MOVE WS-ACTIVE-TASK-ID TO TL-TASK-ID.
+           MOVE 0 TO TL-SEQ.
+           START TIME-LOG-FILE KEY IS NOT LESS THAN TL-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-TIMESEQ-EOF-FLAG
+               NOT INVALID KEY
+                   MOVE "N" TO WS-TIMESEQ-EOF-FLAG
+           END-START.
+           PERFORM UNTIL WS-TIMESEQ-EOF
+               READ TIME-LOG-FILE NEXT RECORD
+                   AT END
+                       SET WS-TIMESEQ-EOF TO TRUE
+                   NOT AT END
+                       IF TL-TASK-ID = WS-ACTIVE-TASK-ID THEN
+                           MOVE TL-SEQ TO WS-NEXT-SEQ
+                       ELSE
+                           SET WS-TIMESEQ-EOF TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TIME-LOG-FILE.
+           ADD 1 TO WS-NEXT-SEQ.
+
+       STOP-CLOCK.
+           IF NOT WS-ACTIVE THEN
+               DISPLAY ESC RED "[!] No active clock-in!" ESC RES
+           ELSE
+               OPEN I-O TIME-LOG-FILE
+               MOVE WS-ACTIVE-TASK-ID TO TL-TASK-ID
+               MOVE WS-ACTIVE-SEQ TO TL-SEQ
+               READ TIME-LOG-FILE
+                   INVALID KEY
+                       DISPLAY ESC RED "[!] Clock-in record lost!"
+                           ESC RES
+                   NOT INVALID KEY
+                       PERFORM STOP-CLOCK-RECORD
+               END-READ
+               CLOSE TIME-LOG-FILE
+               MOVE "N" TO WS-ACTIVE-FLAG
+           END-IF.
+
+       STOP-CLOCK-RECORD.
+           ACCEPT WS-TIME-NOW FROM TIME.
+           MOVE WS-TIME-NOW-HHMMSS TO TL-STOP-TIME.
+           COMPUTE WS-START-SECS =
+               TL-START-HH * 3600 + TL-START-MM * 60 + TL-START-SS.
+           COMPUTE WS-STOP-SECS =
+               TL-STOP-HH * 3600 + TL-STOP-MM * 60 + TL-STOP-SS.
+           IF WS-STOP-SECS < WS-START-SECS THEN
+               ADD 86400 TO WS-STOP-SECS
+           END-IF.
+           COMPUTE WS-SESSION-ELAPSED = WS-STOP-SECS - WS-START-SECS.
+           MOVE WS-SESSION-ELAPSED TO TL-ELAPSED.
+           REWRITE TIME-LOG-RECORD.
+           MOVE WS-ACTIVE-TASK-ID TO WS-ELAPSED-SUM-TASK-ID.
+           PERFORM SUM-TASK-ELAPSED.
+           COMPUTE WS-ELAPSED-HOURS = WS-SESSION-ELAPSED / 3600.
+           COMPUTE WS-ELAPSED-MINS =
+               (WS-SESSION-ELAPSED - (WS-ELAPSED-HOURS * 3600)) / 60.
+           DISPLAY ESC GRN "[/] Clocked out of "
+               FUNCTION TRIM(WS-ACTIVE-TASK-ID) " - session "
+               WS-ELAPSED-HOURS "h" WS-ELAPSED-MINS "m, "
+               WS-ELAPSED-SUM-TOTAL " total seconds logged."
+               ESC RES.
+
+       SUM-TASK-ELAPSED.
+           MOVE 0 TO WS-ELAPSED-SUM-TOTAL.
+           MOVE WS-ELAPSED-SUM-TASK-ID TO TL-TASK-ID.
+           MOVE 0 TO TL-SEQ.
+           START TIME-LOG-FILE KEY IS NOT LESS THAN TL-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-SUM-EOF-FLAG
+               NOT INVALID KEY
+                   MOVE "N" TO WS-SUM-EOF-FLAG
+           END-START.
+           PERFORM UNTIL WS-SUM-EOF
+               READ TIME-LOG-FILE NEXT RECORD
+                   AT END
+                       SET WS-SUM-EOF TO TRUE
+                   NOT AT END
+                       IF TL-TASK-ID = WS-ELAPSED-SUM-TASK-ID THEN
+                           ADD TL-ELAPSED TO WS-ELAPSED-SUM-TOTAL
+                       ELSE
+                           SET WS-SUM-EOF TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       PURGE-TASK-TIME-LOG.
+           OPEN I-O TIME-LOG-FILE.
+           MOVE WS-PURGE-TASK-ID TO TL-TASK-ID.
+           MOVE 0 TO TL-SEQ.
+           START TIME-LOG-FILE KEY IS NOT LESS THAN TL-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-PURGE-EOF-FLAG
+               NOT INVALID KEY
+                   MOVE "N" TO WS-PURGE-EOF-FLAG
+           END-START.
+           PERFORM UNTIL WS-PURGE-EOF
+               READ TIME-LOG-FILE NEXT RECORD
+                   AT END
+                       SET WS-PURGE-EOF TO TRUE
+                   NOT AT END
+                       IF TL-TASK-ID = WS-PURGE-TASK-ID THEN
+                           DELETE TIME-LOG-FILE RECORD
+                       ELSE
+                           SET WS-PURGE-EOF TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TIME-LOG-FILE.
+
+       WEEKLY-REPORT.
+           PERFORM PARSE-SCOPE-ARGS.
+           IF WS-ARGS-W1 = SPACES THEN
+               MOVE SYS-CURRENT-DATE TO WS-REPORT-DATE
+           ELSE
+               MOVE WS-ARGS-W1(1:8) TO WS-REPORT-DATE
+           END-IF.
+           PERFORM BUILD-REPORT-WEEK.
+           PERFORM FILL-REPORT-WEEK.
+           PERFORM RENDER-REPORT.
+
+       BUILD-REPORT-WEEK.
+           COMPUTE WS-REPORT-INT =
+               FUNCTION INTEGER-OF-DATE(WS-REPORT-DATE).
+           COMPUTE WS-DOW = FUNCTION MOD(WS-REPORT-INT - 1, 7).
+           COMPUTE WS-WEEK-START-INT = WS-REPORT-INT - WS-DOW.
+           COMPUTE WS-WEEK-END-INT = WS-WEEK-START-INT + 6.
+           COMPUTE WS-WEEK-START-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-WEEK-START-INT).
+           COMPUTE WS-WEEK-END-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-WEEK-END-INT).
+
+           PERFORM VARYING WS-RD-IDX FROM 1 BY 1 UNTIL WS-RD-IDX > 7
+               COMPUTE WS-RD-DATE(WS-RD-IDX) =
+                   FUNCTION DATE-OF-INTEGER
+                       (WS-WEEK-START-INT + WS-RD-IDX - 1)
+               MOVE 0 TO WS-RD-SECONDS(WS-RD-IDX)
+               MOVE 0 TO WS-RD-COUNT(WS-RD-IDX)
+           END-PERFORM.
+
+       FILL-REPORT-WEEK.
+           OPEN INPUT TASK-FILE.
+           OPEN INPUT TIME-LOG-FILE.
+           MOVE SPACES TO WS-RD-LAST-TASK-ID.
+           PERFORM VARYING WS-RD-IDX FROM 1 BY 1 UNTIL WS-RD-IDX > 7
+               MOVE "N" TO WS-RD-SEEN-FLAG(WS-RD-IDX)
+           END-PERFORM.
+           MOVE LOW-VALUES TO TL-KEY.
+           START TIME-LOG-FILE KEY IS NOT LESS THAN TL-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-LIST-EOF-FLAG
+               NOT INVALID KEY
+                   MOVE "N" TO WS-LIST-EOF-FLAG
+           END-START.
+           PERFORM UNTIL WS-LIST-EOF
+               READ TIME-LOG-FILE NEXT RECORD
+                   AT END
+                       SET WS-LIST-EOF TO TRUE
+                   NOT AT END
+                       PERFORM ADD-SESSION-TO-REPORT-DAY
+               END-READ
+           END-PERFORM.
+           CLOSE TASK-FILE.
+           CLOSE TIME-LOG-FILE.
+
+       ADD-SESSION-TO-REPORT-DAY.
+           IF TL-TASK-ID NOT = WS-RD-LAST-TASK-ID THEN
+               MOVE TL-TASK-ID TO WS-RD-LAST-TASK-ID
+               PERFORM VARYING WS-RD-IDX FROM 1 BY 1 UNTIL WS-RD-IDX > 7
+                   MOVE "N" TO WS-RD-SEEN-FLAG(WS-RD-IDX)
+               END-PERFORM
+           END-IF.
+           IF TL-ELAPSED > 0 AND
+              TL-DATE >= WS-WEEK-START-DATE AND
+              TL-DATE <= WS-WEEK-END-DATE THEN
+               MOVE 0 TO WS-RD-FOUND-IDX
+               PERFORM VARYING WS-RD-IDX FROM 1 BY 1 UNTIL WS-RD-IDX > 7
+                   IF WS-RD-DATE(WS-RD-IDX) = TL-DATE THEN
+                       MOVE WS-RD-IDX TO WS-RD-FOUND-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-RD-FOUND-IDX > 0 THEN
+                   MOVE TL-TASK-ID TO TASK-ID
+                   READ TASK-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           IF WS-SCOPE-ALL OR
+                              EMPLOYEE-ID = WS-CURRENT-EMPLOYEE-ID THEN
+                               ADD TL-ELAPSED
+                                   TO WS-RD-SECONDS(WS-RD-FOUND-IDX)
+                               IF NOT WS-RD-SEEN(WS-RD-FOUND-IDX) THEN
+                                   ADD 1 TO WS-RD-COUNT(WS-RD-FOUND-IDX)
+                                   SET WS-RD-SEEN(WS-RD-FOUND-IDX)
+                                       TO TRUE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-IF
+           END-IF.
+
+       RENDER-REPORT.
+           MOVE 0 TO WS-WEEK-TOTAL-SECONDS.
+           OPEN OUTPUT REPORT-FILE.
+
+           CALL "BORDER-TOP".
+           MOVE SPACES TO WS-RPT-TEXT.
+           IF WS-SCOPE-ALL THEN
+               MOVE "ALL EMPLOYEES" TO WS-RPT-SCOPE-TEXT
+           ELSE
+               MOVE FUNCTION TRIM(WS-CURRENT-EMPLOYEE-ID)
+                   TO WS-RPT-SCOPE-TEXT
+           END-IF.
+           STRING " Weekly timesheet " DELIMITED SIZE
+               WS-WEEK-START-DATE DELIMITED SIZE
+               " - " DELIMITED SIZE
+               WS-WEEK-END-DATE DELIMITED SIZE
+               " (" DELIMITED SIZE
+               FUNCTION TRIM(WS-RPT-SCOPE-TEXT) DELIMITED SIZE
+               ")" DELIMITED SIZE
+               INTO WS-RPT-TEXT
+           END-STRING.
+           MOVE WS-RPT-TEXT(1:63) TO WS-RPT-LINE.
+           DISPLAY "│" ESC UND BLD WHT WS-RPT-LINE ESC RES "│".
+           MOVE WS-RPT-TEXT(2:) TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           CALL "BORDER-EMPTY".
+
+           MOVE "DATE" TO WS-RL-DATE.
+           MOVE "TASKS" TO WS-RL-TASKS.
+           MOVE "HOURS LOGGED" TO WS-RL-HOURS.
+           DISPLAY "│" WS-RPT-LINE "│".
+           MOVE "DATE            TASKS      HOURS LOGGED"
+               TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           PERFORM VARYING WS-RD-IDX FROM 1 BY 1 UNTIL WS-RD-IDX > 7
+               PERFORM RENDER-REPORT-DAY
+               ADD WS-RD-SECONDS(WS-RD-IDX) TO WS-WEEK-TOTAL-SECONDS
+           END-PERFORM.
+
+           CALL "BORDER-EMPTY".
+           MOVE SPACES TO WS-RPT-LINE.
+           COMPUTE WS-ELAPSED-HOURS = WS-WEEK-TOTAL-SECONDS / 3600.
+           COMPUTE WS-ELAPSED-MINS =
+               (WS-WEEK-TOTAL-SECONDS - (WS-ELAPSED-HOURS * 3600)) / 60.
+           MOVE "WEEK TOTAL" TO WS-RL-DATE.
+           MOVE SPACES TO WS-RL-TASKS.
+           STRING WS-ELAPSED-HOURS "h " WS-ELAPSED-MINS "m"
+               DELIMITED SIZE INTO WS-RL-HOURS
+           END-STRING.
+           DISPLAY "│" ESC BLD WHT WS-RPT-LINE ESC RES "│".
+           STRING "WEEK TOTAL      " WS-ELAPSED-HOURS "h "
+               WS-ELAPSED-MINS "m" DELIMITED SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           CALL "BORDER-BOT".
+
+           CLOSE REPORT-FILE.
+           DISPLAY ESC GRN "[/] Report written to timesheet.txt"
+               ESC RES.
+
+       RENDER-REPORT-DAY.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING WS-RD-YEAR(WS-RD-IDX) "/" WS-RD-MONTH(WS-RD-IDX) "/"
+               WS-RD-DAY(WS-RD-IDX) DELIMITED SIZE INTO WS-RL-DATE
+           END-STRING.
+           MOVE WS-RD-COUNT(WS-RD-IDX) TO WS-RL-TASKS.
+           COMPUTE WS-ELAPSED-HOURS = WS-RD-SECONDS(WS-RD-IDX) / 3600.
+           COMPUTE WS-ELAPSED-MINS =
+               (WS-RD-SECONDS(WS-RD-IDX) - (WS-ELAPSED-HOURS * 3600))
+               / 60.
+           STRING WS-ELAPSED-HOURS "h " WS-ELAPSED-MINS "m"
+               DELIMITED SIZE INTO WS-RL-HOURS
+           END-STRING.
+           DISPLAY "│" WS-RPT-LINE "│".
+           MOVE SPACES TO WS-RPT-TEXT.
+           STRING WS-RL-DATE "   " WS-RL-TASKS "    " WS-RL-HOURS
+               DELIMITED SIZE INTO WS-RPT-TEXT
+           END-STRING.
+           MOVE WS-RPT-TEXT TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       EXPORT-TASKS.
+           MOVE 0 TO WS-CSV-COUNT.
+           PERFORM PARSE-SCOPE-ARGS.
+           OPEN INPUT TASK-FILE.
+           OPEN OUTPUT CSV-EXPORT-FILE.
+           MOVE LOW-VALUES TO TASK-ID.
+           START TASK-FILE KEY IS NOT LESS THAN TASK-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-LIST-EOF-FLAG
+               NOT INVALID KEY
+                   MOVE "N" TO WS-LIST-EOF-FLAG
+           END-START.
+           PERFORM UNTIL WS-LIST-EOF
+               READ TASK-FILE NEXT RECORD
+                   AT END
+                       SET WS-LIST-EOF TO TRUE
+                   NOT AT END
+                       IF WS-SCOPE-ALL OR
+                          EMPLOYEE-ID = WS-CURRENT-EMPLOYEE-ID THEN
+                           PERFORM WRITE-CSV-ROW
+                           ADD 1 TO WS-CSV-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TASK-FILE.
+           CLOSE CSV-EXPORT-FILE.
+           DISPLAY ESC GRN "[/] Exported " WS-CSV-COUNT
+               " task(s) to tasks.csv" ESC RES.
+
+       WRITE-CSV-ROW.
+           MOVE SPACES TO CSV-EXPORT-RECORD.
+           STRING FUNCTION TRIM(TASK-ID) DELIMITED SIZE
+               "," DELIMITED SIZE
+               FUNCTION TRIM(TASK-DETAILS) DELIMITED SIZE
+               "," DELIMITED SIZE
+               TASK-DATE DELIMITED SIZE
+               "," DELIMITED SIZE
+               TASK-STATUS DELIMITED SIZE
+               "," DELIMITED SIZE
+               FUNCTION TRIM(EMPLOYEE-ID) DELIMITED SIZE
+               INTO CSV-EXPORT-RECORD
+           END-STRING.
+           WRITE CSV-EXPORT-RECORD.
+
+       IMPORT-TASKS.
+           OPEN INPUT CSV-IMPORT-FILE.
+           IF SFS-CSV-IMPORT-NOT-FOUND THEN
+               DISPLAY ESC RED "[!] tasks_import.csv not found!" ESC RES
+           ELSE
+               MOVE 0 TO WS-CSV-COUNT
+               MOVE "N" TO WS-LIST-EOF-FLAG
+               OPEN I-O TASK-FILE
+               PERFORM UNTIL WS-LIST-EOF
+                   READ CSV-IMPORT-FILE
+                       AT END
+                           SET WS-LIST-EOF TO TRUE
+                       NOT AT END
+                           PERFORM IMPORT-CSV-ROW
+                   END-READ
+               END-PERFORM
+               CLOSE TASK-FILE
+               DISPLAY ESC GRN "[/] Imported " WS-CSV-COUNT
+                   " task(s) from tasks_import.csv" ESC RES
+           END-IF.
+           CLOSE CSV-IMPORT-FILE.
+
+       IMPORT-CSV-ROW.
+           MOVE SPACES TO TASK-ID TASK-DETAILS.
+           MOVE SPACES TO WS-CSV-DATE WS-CSV-STATUS WS-CSV-EMPLOYEE.
+           UNSTRING CSV-IMPORT-RECORD DELIMITED BY ","
+               INTO TASK-ID TASK-DETAILS WS-CSV-DATE WS-CSV-STATUS
+                   WS-CSV-EMPLOYEE
+           END-UNSTRING.
+           MOVE WS-CSV-DATE TO TASK-DATE.
+           MOVE WS-CSV-STATUS TO WS-NEW-STATUS.
+           IF WS-NEW-STATUS < WS-STATUS-OPEN OR
+              WS-NEW-STATUS > WS-STATUS-DONE THEN
+               DISPLAY ESC RED "[!] Skipped invalid status for task: "
+                   FUNCTION TRIM(TASK-ID) ESC RES
+           ELSE
+               MOVE WS-NEW-STATUS TO TASK-STATUS
+               IF WS-CSV-EMPLOYEE = SPACES THEN
+                   MOVE WS-CURRENT-EMPLOYEE-ID TO EMPLOYEE-ID
+               ELSE
+                   MOVE WS-CSV-EMPLOYEE TO EMPLOYEE-ID
+               END-IF
+               WRITE TASK-RECORD
+                   INVALID KEY
+                       DISPLAY ESC RED "[!] Skipped duplicate task: "
+                           FUNCTION TRIM(TASK-ID) ESC RES
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CSV-COUNT
+                       MOVE TASK-ID TO WS-AUDIT-TASK-ID
+                       MOVE "import" TO WS-AUDIT-FIELD
+                       MOVE 0 TO WS-AUDIT-OLD-STATUS
+                       MOVE TASK-STATUS TO WS-AUDIT-NEW-STATUS
+                       PERFORM WRITE-AUDIT-ROW
+               END-WRITE
+           END-IF.
+
+       FIND-TASKS.
+           MOVE 0 TO WS-TASK-COUNT.
+           MOVE 0 TO WS-TASK-MATCH-COUNT.
+           MOVE SPACES TO WS-FIND-FROM-INPUT WS-FIND-TO-INPUT
+               WS-FIND-STATUS-INPUT.
+           PERFORM PARSE-SCOPE-ARGS.
+           DISPLAY "From date (YYYYMMDD, blank = no limit): "
+               WITH NO ADVANCING.
+           ACCEPT WS-FIND-FROM-INPUT.
+           DISPLAY "To date (YYYYMMDD, blank = no limit): "
+               WITH NO ADVANCING.
+           ACCEPT WS-FIND-TO-INPUT.
+           DISPLAY
+               "Status (1=Open 2=In Progress 3=Done, blank = any): "
+               WITH NO ADVANCING.
+           ACCEPT WS-FIND-STATUS-INPUT.
+           IF NOT WS-SCOPE-ALL THEN
+               DISPLAY "All employees? (Y/N, blank = N): "
+                   WITH NO ADVANCING
+               MOVE SPACE TO WS-SCOPE-INPUT
+               ACCEPT WS-SCOPE-INPUT
+               IF FUNCTION UPPER-CASE(WS-SCOPE-INPUT) = "Y" THEN
+                   MOVE "Y" TO WS-SCOPE-ALL-FLAG
+               ELSE
+                   MOVE "N" TO WS-SCOPE-ALL-FLAG
+               END-IF
+           END-IF.
+
+           IF WS-FIND-FROM-INPUT = SPACES THEN
+               MOVE 0 TO WS-FIND-FROM-DATE
+           ELSE
+               MOVE WS-FIND-FROM-INPUT TO WS-FIND-FROM-DATE
+           END-IF.
+           IF WS-FIND-TO-INPUT = SPACES THEN
+               MOVE 99999999 TO WS-FIND-TO-DATE
+           ELSE
+               MOVE WS-FIND-TO-INPUT TO WS-FIND-TO-DATE
+           END-IF.
+           IF WS-FIND-STATUS-INPUT = SPACES THEN
+               MOVE 0 TO WS-FIND-STATUS
+           ELSE
+               MOVE WS-FIND-STATUS-INPUT TO WS-FIND-STATUS
+           END-IF.
+
+           MOVE "N" TO WS-LIST-EOF-FLAG.
+           OPEN INPUT TASK-FILE.
+           MOVE LOW-VALUES TO TASK-ID.
+           START TASK-FILE KEY IS NOT LESS THAN TASK-ID
+               INVALID KEY
+                   SET WS-LIST-EOF TO TRUE
+           END-START.
+
+           PERFORM UNTIL WS-LIST-EOF
+               READ TASK-FILE NEXT RECORD
+                   AT END
+                       SET WS-LIST-EOF TO TRUE
+                   NOT AT END
+                       IF TASK-DATE >= WS-FIND-FROM-DATE AND
+                          TASK-DATE <= WS-FIND-TO-DATE AND
+                          (WS-FIND-STATUS = 0 OR
+                           TASK-STATUS = WS-FIND-STATUS) AND
+                          (WS-SCOPE-ALL OR
+                           EMPLOYEE-ID = WS-CURRENT-EMPLOYEE-ID) THEN
+                           ADD 1 TO WS-TASK-MATCH-COUNT
+                           IF WS-TASK-COUNT < 500 THEN
+                               ADD 1 TO WS-TASK-COUNT
+                               MOVE TASK-ID
+                                   TO WS-T-ID(WS-TASK-COUNT)
+                               MOVE TASK-DETAILS
+                                   TO WS-T-DETAILS(WS-TASK-COUNT)
+                               MOVE TASK-DATE
+                                   TO WS-T-DATE(WS-TASK-COUNT)
+                               MOVE TASK-STATUS
+                                   TO WS-T-STATUS(WS-TASK-COUNT)
+                               MOVE EMPLOYEE-ID
+                                   TO WS-T-EMPLOYEE(WS-TASK-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TASK-FILE.
+
+           IF WS-TASK-MATCH-COUNT > 500 THEN
+               DISPLAY ESC YEL "[!] Showing first 500 of "
+                   WS-TASK-MATCH-COUNT " matching task(s)." ESC RES
+           END-IF.
+
+           PERFORM PAGINATE-TASK-TABLE.
+
+       ARCHIVE-TASKS.
+           MOVE 0 TO WS-ARCHIVE-COUNT.
+           DISPLAY "Archive done tasks older than how many days? "
+               WITH NO ADVANCING.
+           ACCEPT WS-ARCHIVE-DAYS.
+           COMPUTE WS-ARCHIVE-CUTOFF-INT =
+               FUNCTION INTEGER-OF-DATE(SYS-CURRENT-DATE) -
+               WS-ARCHIVE-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-ARCHIVE-CUTOFF-INT)
+               TO WS-ARCHIVE-CUTOFF-DATE.
+
+           OPEN I-O TASK-FILE.
+           OPEN I-O TASK-ARCHIVE.
+           MOVE LOW-VALUES TO TASK-ID.
+           START TASK-FILE KEY IS NOT LESS THAN TASK-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-LIST-EOF-FLAG
+               NOT INVALID KEY
+                   MOVE "N" TO WS-LIST-EOF-FLAG
+           END-START.
+           PERFORM UNTIL WS-LIST-EOF
+               READ TASK-FILE NEXT RECORD
+                   AT END
+                       SET WS-LIST-EOF TO TRUE
+                   NOT AT END
+                       IF TASK-STATUS = WS-STATUS-DONE AND
+                          TASK-DATE < WS-ARCHIVE-CUTOFF-DATE THEN
+                           PERFORM ARCHIVE-ONE-TASK
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TASK-FILE.
+           CLOSE TASK-ARCHIVE.
+           DISPLAY ESC GRN "[/] Archived " WS-ARCHIVE-COUNT
+               " task(s) older than " WS-ARCHIVE-DAYS
+               " day(s)." ESC RES.
+
+       ARCHIVE-ONE-TASK.
+           MOVE TASK-ID TO ARC-TASK-ID.
+           MOVE EMPLOYEE-ID TO ARC-EMPLOYEE-ID.
+           MOVE TASK-DETAILS TO ARC-TASK-DETAILS.
+           MOVE TASK-DATE TO ARC-TASK-DATE.
+           MOVE TASK-STATUS TO ARC-TASK-STATUS.
+           WRITE TASK-ARCHIVE-RECORD
+               INVALID KEY
+                   DISPLAY ESC RED "[!] Already archived: "
+                       FUNCTION TRIM(TASK-ID) ESC RES
+               NOT INVALID KEY
+                   MOVE TASK-ID TO WS-PURGE-TASK-ID
+                   DELETE TASK-FILE RECORD
+                       INVALID KEY
+                           DISPLAY ESC RED
+                               "[!] Unable to remove task: "
+                               FUNCTION TRIM(TASK-ID) ESC RES
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ARCHIVE-COUNT
+                           MOVE TASK-ID TO WS-AUDIT-TASK-ID
+                           MOVE "archived" TO WS-AUDIT-FIELD
+                           MOVE TASK-STATUS TO WS-AUDIT-OLD-STATUS
+                           MOVE TASK-STATUS TO WS-AUDIT-NEW-STATUS
+                           PERFORM WRITE-AUDIT-ROW
+                           PERFORM PURGE-TASK-TIME-LOG
+                   END-DELETE
+           END-WRITE.
+
        MAIN.
-           PERFORM CLI-HANDLER UNTIL CLI-INPUT = "exit".
+           PERFORM CLI-HANDLER UNTIL CLI-CMD = "exit".
            STOP RUN.
        END PROGRAM TIMECARD.
